@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QUERYLOG-REPORT.
+       AUTHOR. J HENNESSEY.
+       INSTALLATION. PORTSCOUT-PARODY-STACK.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  JH   INITIAL VERSION - END-OF-DAY QUERY VOLUME
+      *                    AND TOP-20 MOST FREQUENT QUERIES.
+      *--------------------------------------------------------------
+      *
+      * QUERYLOG-REPORT READS THE QUERYLOG AUDIT FILE WRITTEN BY
+      * ALTAVISTA-BABY AND PRINTS TOTAL QUERY VOLUME, DISTINCT QUERY
+      * VOLUME, AND THE TOP 20 MOST FREQUENTLY SUBMITTED QUERIES.
+      * RUNS AS AN END-OF-DAY BATCH STEP.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUERYLOG ASSIGN TO "QUERYLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUERYLOG-STATUS.
+           SELECT WORK-SORT1 ASSIGN TO "QRPTSRT1.TMP".
+           SELECT SUMMARY-FILE ASSIGN TO "QRPTSUM.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+           SELECT WORK-SORT2 ASSIGN TO "QRPTSRT2.TMP".
+           SELECT FREQ-SORTED ASSIGN TO "QRPTFREQ.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FREQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUERYLOG.
+           COPY QLOGREC.
+
+       SD  WORK-SORT1.
+       01  SORT1-RECORD.
+           05  SORT1-TIMESTAMP      PIC X(14).
+           05  SORT1-QUERY          PIC X(80).
+           05  SORT1-RESULT-COUNT   PIC 9(08).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD.
+           05  SUM-QUERY            PIC X(80).
+           05  SUM-COUNT            PIC 9(08).
+
+       SD  WORK-SORT2.
+       01  SORT2-RECORD.
+           05  SORT2-QUERY          PIC X(80).
+           05  SORT2-COUNT          PIC 9(08).
+
+       FD  FREQ-SORTED.
+       01  FREQ-RECORD.
+           05  FREQ-QUERY           PIC X(80).
+           05  FREQ-COUNT           PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77  WS-QUERYLOG-STATUS       PIC X(02) VALUE SPACES.
+       77  WS-SUMMARY-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-FREQ-STATUS           PIC X(02) VALUE SPACES.
+       77  WS-TOTAL-QUERIES         PIC 9(08) VALUE 0 COMP.
+       77  WS-DISTINCT-QUERIES      PIC 9(08) VALUE 0 COMP.
+       77  WS-RUN-COUNT             PIC 9(08) VALUE 0 COMP.
+       77  WS-PREV-QUERY            PIC X(80) VALUE SPACES.
+       77  WS-FIRST-RECORD-SW       PIC X(01) VALUE "Y".
+           88  FIRST-RECORD                 VALUE "Y".
+       77  WS-SORT1-EOF-SW          PIC X(01) VALUE "N".
+           88  SORT1-EOF                    VALUE "Y".
+       77  WS-FREQ-EOF-SW           PIC X(01) VALUE "N".
+           88  FREQ-EOF                     VALUE "Y".
+       77  WS-TOP-N-DISPLAYED       PIC 9(04) VALUE 0 COMP.
+       77  WS-MAX-TOP-N             PIC 9(04) VALUE 20.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-SORT-AND-SUMMARIZE THRU 1000-EXIT.
+           PERFORM 2000-SORT-BY-FREQUENCY THRU 2000-EXIT.
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *  1000-SORT-AND-SUMMARIZE                                  *
+      *  SORT THE RAW LOG BY QUERY TEXT, THEN CONTROL-BREAK IT     *
+      *  INTO ONE SUMMARY RECORD PER DISTINCT QUERY WITH ITS       *
+      *  OCCURRENCE COUNT.                                         *
+      *----------------------------------------------------------*
+       1000-SORT-AND-SUMMARIZE.
+           SORT WORK-SORT1 ON ASCENDING KEY SORT1-QUERY
+               USING QUERYLOG
+               OUTPUT PROCEDURE IS 1100-SUMMARIZE-SORTED THRU
+                   1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1100-SUMMARIZE-SORTED.
+           OPEN OUTPUT SUMMARY-FILE.
+           MOVE "N" TO WS-SORT1-EOF-SW.
+           MOVE "Y" TO WS-FIRST-RECORD-SW.
+           PERFORM 1110-RETURN-SORTED-RECORD THRU 1110-EXIT
+               UNTIL SORT1-EOF.
+           IF NOT FIRST-RECORD
+               PERFORM 1120-WRITE-SUMMARY-RECORD THRU 1120-EXIT
+           END-IF.
+           CLOSE SUMMARY-FILE.
+       1100-EXIT.
+           EXIT.
+
+       1110-RETURN-SORTED-RECORD.
+           RETURN WORK-SORT1
+               AT END
+                   MOVE "Y" TO WS-SORT1-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-QUERIES
+                   IF FIRST-RECORD
+                       MOVE "N" TO WS-FIRST-RECORD-SW
+                       MOVE SORT1-QUERY TO WS-PREV-QUERY
+                       MOVE 0 TO WS-RUN-COUNT
+                   END-IF
+                   IF SORT1-QUERY NOT = WS-PREV-QUERY
+                       PERFORM 1120-WRITE-SUMMARY-RECORD THRU
+                           1120-EXIT
+                       MOVE SORT1-QUERY TO WS-PREV-QUERY
+                       MOVE 0 TO WS-RUN-COUNT
+                   END-IF
+                   ADD 1 TO WS-RUN-COUNT
+           END-RETURN.
+       1110-EXIT.
+           EXIT.
+
+       1120-WRITE-SUMMARY-RECORD.
+           MOVE WS-PREV-QUERY TO SUM-QUERY.
+           MOVE WS-RUN-COUNT  TO SUM-COUNT.
+           WRITE SUMMARY-RECORD.
+           ADD 1 TO WS-DISTINCT-QUERIES.
+       1120-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2000-SORT-BY-FREQUENCY                                   *
+      *  RESORT THE SUMMARY RECORDS, HIGHEST COUNT FIRST.          *
+      *----------------------------------------------------------*
+       2000-SORT-BY-FREQUENCY.
+           SORT WORK-SORT2 ON DESCENDING KEY SORT2-COUNT
+               USING SUMMARY-FILE
+               GIVING FREQ-SORTED.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3000-PRINT-REPORT                                        *
+      *  PRINT TOTAL VOLUME, DISTINCT VOLUME, AND THE TOP 20.      *
+      *----------------------------------------------------------*
+       3000-PRINT-REPORT.
+           DISPLAY "========================================".
+           DISPLAY " ALTAVISTA BABY - END OF DAY QUERY REPORT".
+           DISPLAY "========================================".
+           DISPLAY " ".
+           DISPLAY "TOTAL QUERIES ..... " WS-TOTAL-QUERIES.
+           DISPLAY "DISTINCT QUERIES .. " WS-DISTINCT-QUERIES.
+           DISPLAY " ".
+           DISPLAY "TOP " WS-MAX-TOP-N " MOST FREQUENT QUERIES:".
+           DISPLAY "----------------------------------------".
+           OPEN INPUT FREQ-SORTED.
+           IF WS-FREQ-STATUS NOT = "00"
+               DISPLAY "(NO QUERIES LOGGED FOR THIS PERIOD)"
+           ELSE
+               MOVE "N" TO WS-FREQ-EOF-SW
+               MOVE 0 TO WS-TOP-N-DISPLAYED
+               PERFORM 3100-PRINT-ONE-LINE THRU 3100-EXIT
+                   UNTIL FREQ-EOF
+                   OR WS-TOP-N-DISPLAYED >= WS-MAX-TOP-N
+               CLOSE FREQ-SORTED
+           END-IF.
+           DISPLAY "----------------------------------------".
+       3000-EXIT.
+           EXIT.
+
+       3100-PRINT-ONE-LINE.
+           READ FREQ-SORTED
+               AT END
+                   MOVE "Y" TO WS-FREQ-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-TOP-N-DISPLAYED
+                   DISPLAY WS-TOP-N-DISPLAYED ". " FREQ-QUERY
+                       " - " FREQ-COUNT " SEARCHES"
+           END-READ.
+       3100-EXIT.
+           EXIT.
