@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CATALOG-CRAWLER.
+       AUTHOR. J HENNESSEY.
+       INSTALLATION. PORTSCOUT-PARODY-STACK.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  JH   INITIAL VERSION - NIGHTLY CATALOG BUILD
+      *                    FROM SEED-URLS AHEAD OF THE ONLINE DAY.
+      *   2026-08-09  JH   ADDED CHECKPOINT/RESTART SUPPORT SO AN
+      *                    ABENDED RUN CAN RESUME WITHOUT REBUILDING
+      *                    THE WHOLE INDEX.
+      *   2026-08-09  JH   CHECKPOINT NOW REMEMBERS THE LAST URL THAT
+      *                    WAS ACTUALLY STORED, NOT JUST THE LAST ROW
+      *                    READ - A REJECTED (BLANK) SEED ROW LANDING
+      *                    ON THE CHECKPOINT BOUNDARY WAS WIPING OUT
+      *                    THE RESTART KEY.
+      *   2026-08-09  JH   WS-LAST-GOOD-KEY IS NOW ONLY SET AFTER THE
+      *                    WRITE/REWRITE CONFIRMS THE ROW WAS ACTUALLY
+      *                    STORED, NOT BEFORE THE ATTEMPT - A FAILED
+      *                    REWRITE WAS OTHERWISE CHECKPOINTING A URL
+      *                    THAT NEVER MADE IT INTO THE CATALOG. ALSO,
+      *                    IF A RESTART KEY IS NEVER MATCHED IN THE
+      *                    CURRENT SEED-URLS (FILE EDITED SINCE THE
+      *                    CHECKPOINT WAS WRITTEN), THE RUN NOW STOPS
+      *                    WITH A LOUD ERROR INSTEAD OF SILENTLY
+      *                    SKIPPING EVERY ROW AND CLEARING THE
+      *                    CHECKPOINT.
+      *   2026-08-09  JH   2200-REFRESH-CATALOG-RECORD NOW READS THE
+      *                    EXISTING CATALOG ENTRY BEFORE REWRITING IT
+      *                    SO A BLOCKED PAGE (SET VIA CATALOG-MAINT)
+      *                    STAYS BLOCKED ACROSS THE NEXT CRAWL INSTEAD
+      *                    OF BEING SILENTLY UNBLOCKED.
+      *--------------------------------------------------------------
+      *
+      * CATALOG-CRAWLER READS THE SEED-URLS FILE AND WRITES OR
+      * REFRESHES THE PAGE-CATALOG INDEX THAT ALTAVISTA-BABY SEARCHES
+      * ONLINE. THIS RUNS AS A BATCH STEP AHEAD OF THE ONLINE DAY.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEED-URLS ASSIGN TO "SEED-URLS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEED-STATUS.
+           SELECT PAGE-CATALOG ASSIGN TO "PAGE-CATALOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-URL
+               FILE STATUS IS WS-CATALOG-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEED-URLS.
+           COPY SEEDREC.
+
+       FD  PAGE-CATALOG.
+           COPY CATLOGREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CKPTREC.
+
+       WORKING-STORAGE SECTION.
+       77  WS-SEED-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-CATALOG-STATUS       PIC X(02) VALUE SPACES.
+       77  WS-SEED-EOF-SW          PIC X(01) VALUE "N".
+           88  SEED-EOF                    VALUE "Y".
+       77  WS-RUN-TIMESTAMP        PIC X(21) VALUE SPACES.
+       77  WS-RECORDS-READ         PIC 9(08) VALUE 0 COMP.
+       77  WS-RECORDS-STORED       PIC 9(08) VALUE 0 COMP.
+       77  WS-RECORDS-REFRESHED    PIC 9(08) VALUE 0 COMP.
+       77  WS-RECORDS-REJECTED     PIC 9(08) VALUE 0 COMP.
+       77  WS-CKPT-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-CKPT-INTERVAL        PIC 9(04) VALUE 100 COMP.
+       77  WS-RESTART-KEY          PIC X(80) VALUE SPACES.
+       77  WS-SKIP-SW              PIC X(01) VALUE "N".
+           88  STILL-SKIPPING              VALUE "Y".
+       77  WS-LAST-GOOD-KEY        PIC X(80) VALUE SPACES.
+       77  WS-RESTART-REQ-SW       PIC X(01) VALUE "N".
+           88  RESTART-WAS-REQUESTED       VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-READ-SEED THRU 2000-EXIT UNTIL SEED-EOF.
+           PERFORM 2900-CHECK-RESTART-COMPLETE THRU 2900-EXIT.
+           PERFORM 3000-TERMINATE THRU 3000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *  1000-INITIALIZE                                         *
+      *  OPEN FILES. CREATE PAGE-CATALOG IF THIS IS THE VERY      *
+      *  FIRST CRAWL.                                             *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+           OPEN INPUT SEED-URLS.
+           IF WS-SEED-STATUS NOT = "00"
+               DISPLAY "CATALOG-CRAWLER: CANNOT OPEN SEED-URLS, "
+                   "STATUS " WS-SEED-STATUS
+               STOP RUN
+           END-IF.
+           OPEN I-O PAGE-CATALOG.
+           IF WS-CATALOG-STATUS = "35"
+               OPEN OUTPUT PAGE-CATALOG
+               CLOSE PAGE-CATALOG
+               OPEN I-O PAGE-CATALOG
+           END-IF.
+           IF WS-CATALOG-STATUS NOT = "00"
+               DISPLAY "CATALOG-CRAWLER: CANNOT OPEN PAGE-CATALOG, "
+                   "STATUS " WS-CATALOG-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM 1500-LOAD-CHECKPOINT THRU 1500-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1500-LOAD-CHECKPOINT                                     *
+      *  IF A PRIOR RUN LEFT A CHECKPOINT BEHIND, SKIP SEED ROWS  *
+      *  ALREADY PROCESSED AND RESUME RIGHT AFTER THAT KEY.        *
+      *----------------------------------------------------------*
+       1500-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               GO TO 1500-EXIT
+           END-IF.
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CKPT-LAST-KEY NOT = SPACES
+                       MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+                       MOVE "Y" TO WS-SKIP-SW
+                       MOVE "Y" TO WS-RESTART-REQ-SW
+                       DISPLAY "CATALOG-CRAWLER: RESTARTING AFTER "
+                           WS-RESTART-KEY
+                   END-IF
+           END-READ.
+           CLOSE CHECKPOINT-FILE.
+       1500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2000-READ-SEED                                          *
+      *  READ ONE SEED URL AND STORE IT IN THE CATALOG.           *
+      *----------------------------------------------------------*
+       2000-READ-SEED.
+           READ SEED-URLS
+               AT END
+                   MOVE "Y" TO WS-SEED-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   IF STILL-SKIPPING
+                       PERFORM 2050-CHECK-SKIP THRU 2050-EXIT
+                   ELSE
+                       PERFORM 2100-STORE-CATALOG-RECORD THRU
+                           2100-EXIT
+                       PERFORM 2300-CHECKPOINT-IF-DUE THRU 2300-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2050-CHECK-SKIP                                          *
+      *  DISCARD SEED ROWS UP TO AND INCLUDING THE ONE RECORDED    *
+      *  IN THE CHECKPOINT - THEY WERE ALREADY STORED LAST RUN.    *
+      *----------------------------------------------------------*
+       2050-CHECK-SKIP.
+           IF SEED-URL = WS-RESTART-KEY
+               MOVE "N" TO WS-SKIP-SW
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2100-STORE-CATALOG-RECORD                                *
+      *  WRITE A NEW CATALOG ENTRY, OR REFRESH IT IF THE URL IS   *
+      *  ALREADY INDEXED.                                         *
+      *----------------------------------------------------------*
+       2100-STORE-CATALOG-RECORD.
+           IF SEED-URL = SPACES
+               ADD 1 TO WS-RECORDS-REJECTED
+               GO TO 2100-EXIT
+           END-IF.
+           MOVE SEED-URL               TO CAT-URL.
+           MOVE SEED-TITLE             TO CAT-TITLE.
+           MOVE SEED-KEYWORDS          TO CAT-KEYWORDS.
+           MOVE "N"                    TO CAT-BLOCKED-FLAG.
+           MOVE WS-RUN-TIMESTAMP(1:14) TO CAT-LAST-CRAWLED.
+           WRITE CAT-RECORD
+               INVALID KEY
+                   PERFORM 2200-REFRESH-CATALOG-RECORD THRU 2200-EXIT
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-STORED
+                   MOVE SEED-URL TO WS-LAST-GOOD-KEY
+           END-WRITE.
+       2100-EXIT.
+           EXIT.
+
+      *    READ THE EXISTING RECORD FIRST SO A MANUALLY-SET
+      *    CAT-BLOCKED-FLAG (FROM CATALOG-MAINT'S BLOCK/UNBLOCK
+      *    OPTION) SURVIVES THE REFRESH INSTEAD OF BEING STOMPED
+      *    BACK TO "N" BY THE BLIND WRITE ATTEMPT IN 2100.
+       2200-REFRESH-CATALOG-RECORD.
+           READ PAGE-CATALOG
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY "CATALOG-CRAWLER: COULD NOT REFRESH "
+                       CAT-URL
+                   GO TO 2200-EXIT
+           END-READ.
+           MOVE SEED-TITLE             TO CAT-TITLE.
+           MOVE SEED-KEYWORDS          TO CAT-KEYWORDS.
+           MOVE WS-RUN-TIMESTAMP(1:14) TO CAT-LAST-CRAWLED.
+           REWRITE CAT-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY "CATALOG-CRAWLER: COULD NOT REFRESH "
+                       CAT-URL
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-REFRESHED
+                   MOVE SEED-URL TO WS-LAST-GOOD-KEY
+           END-REWRITE.
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2300-CHECKPOINT-IF-DUE                                   *
+      *  EVERY WS-CKPT-INTERVAL RECORDS, RECORD THE LAST SEED URL *
+      *  PROCESSED SO A RESTART DOES NOT REPLAY THE WHOLE FILE.   *
+      *----------------------------------------------------------*
+       2300-CHECKPOINT-IF-DUE.
+           IF WS-LAST-GOOD-KEY = SPACES
+               GO TO 2300-EXIT
+           END-IF.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CKPT-INTERVAL) = 0
+               PERFORM 2310-WRITE-CHECKPOINT THRU 2310-EXIT
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+       2310-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-LAST-GOOD-KEY TO CKPT-LAST-KEY.
+           MOVE WS-RECORDS-READ  TO CKPT-RECORD-COUNT.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       2310-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2900-CHECK-RESTART-COMPLETE                              *
+      *  IF A RESTART WAS REQUESTED BUT THE CHECKPOINTED KEY WAS  *
+      *  NEVER FOUND IN THIS SEED-URLS (IT WAS EDITED, REORDERED, *
+      *  OR REMOVED SINCE THE CHECKPOINT WAS WRITTEN), EVERY ROW  *
+      *  WAS SILENTLY SKIPPED. STOP LOUDLY INSTEAD OF REPORTING   *
+      *  A CLEAN RUN AND CLEARING THE ONLY GOOD CHECKPOINT WE     *
+      *  HAD.                                                     *
+      *----------------------------------------------------------*
+       2900-CHECK-RESTART-COMPLETE.
+           IF RESTART-WAS-REQUESTED AND STILL-SKIPPING
+               DISPLAY "CATALOG-CRAWLER: *** RESTART KEY NOT FOUND "
+                   "IN SEED-URLS - RUN ABORTED ***"
+               DISPLAY "CATALOG-CRAWLER: EXPECTED TO RESUME AFTER "
+                   WS-RESTART-KEY
+               DISPLAY "CATALOG-CRAWLER: SEED-URLS MAY HAVE BEEN "
+                   "EDITED SINCE THE CHECKPOINT WAS WRITTEN - "
+                   "INVESTIGATE BEFORE RERUNNING. CHECKPOINT LEFT "
+                   "INTACT."
+               CLOSE SEED-URLS
+               CLOSE PAGE-CATALOG
+               STOP RUN
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3000-TERMINATE                                          *
+      *  CLOSE FILES, CLEAR THE CHECKPOINT ON A CLEAN FINISH,     *
+      *  AND REPORT CRAWL TOTALS.                                 *
+      *----------------------------------------------------------*
+       3000-TERMINATE.
+           CLOSE SEED-URLS.
+           CLOSE PAGE-CATALOG.
+           PERFORM 3100-CLEAR-CHECKPOINT THRU 3100-EXIT.
+           DISPLAY "CATALOG-CRAWLER: RUN COMPLETE".
+           DISPLAY "  SEED RECORDS READ .... " WS-RECORDS-READ.
+           DISPLAY "  NEW CATALOG ENTRIES .. " WS-RECORDS-STORED.
+           DISPLAY "  REFRESHED ENTRIES .... " WS-RECORDS-REFRESHED.
+           DISPLAY "  REJECTED SEED ROWS ... " WS-RECORDS-REJECTED.
+       3000-EXIT.
+           EXIT.
+
+       3100-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CKPT-LAST-KEY.
+           MOVE 0      TO CKPT-RECORD-COUNT.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       3100-EXIT.
+           EXIT.
