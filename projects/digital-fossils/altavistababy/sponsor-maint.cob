@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPONSOR-MAINT.
+       AUTHOR. J HENNESSEY.
+       INSTALLATION. PORTSCOUT-PARODY-STACK.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  JH   INITIAL VERSION - INTERACTIVE ADD/CHANGE/
+      *                    DELETE MENU AGAINST SPONSORED-LISTINGS, SO
+      *                    SALES CAN ONBOARD AND BILL ADVERTISERS
+      *                    WITHOUT A CODE CHANGE.
+      *--------------------------------------------------------------
+      *
+      * SPONSOR-MAINT LETS THE SALES DESK MAINTAIN SPONSORED-LISTINGS
+      * ENTRIES BY HAND - ADDING A NEW PAID PLACEMENT WHEN AN
+      * ADVERTISER SIGNS UP, CORRECTING THE KEYWORD/TITLE ON AN
+      * EXISTING PLACEMENT, OR REMOVING ONE OUTRIGHT WHEN A CONTRACT
+      * ENDS. ALTAVISTA-BABY READS THIS FILE ONLINE; THIS PROGRAM IS
+      * THE ONLY WAY IT EVER GETS WRITTEN TO.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPONSORED-LISTINGS ASSIGN TO "SPONSORED-LISTINGS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SPONS-URL
+               FILE STATUS IS WS-SPONSOR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SPONSORED-LISTINGS.
+           COPY SPONSREC.
+
+       WORKING-STORAGE SECTION.
+       77  WS-SPONSOR-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-DONE-SW               PIC X(01) VALUE "N".
+           88  MAINT-DONE                   VALUE "Y".
+       77  WS-MENU-CHOICE           PIC X(01) VALUE SPACES.
+       77  WS-LOOKUP-URL            PIC X(80) VALUE SPACES.
+       77  WS-NEW-KEYWORD           PIC X(40) VALUE SPACES.
+       77  WS-NEW-TITLE             PIC X(60) VALUE SPACES.
+       77  WS-NEW-ADVERTISER        PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+               UNTIL MAINT-DONE.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *  1000-INITIALIZE                                          *
+      *  OPEN SPONSORED-LISTINGS, CREATING IT IF THIS IS THE      *
+      *  FIRST ADVERTISER EVER ONBOARDED.                          *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O SPONSORED-LISTINGS.
+           IF WS-SPONSOR-STATUS = "35"
+               OPEN OUTPUT SPONSORED-LISTINGS
+               CLOSE SPONSORED-LISTINGS
+               OPEN I-O SPONSORED-LISTINGS
+           END-IF.
+           IF WS-SPONSOR-STATUS NOT = "00"
+               DISPLAY "SPONSOR-MAINT: CANNOT OPEN "
+                   "SPONSORED-LISTINGS, STATUS " WS-SPONSOR-STATUS
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2000-PROCESS-MENU                                        *
+      *----------------------------------------------------------*
+       2000-PROCESS-MENU.
+           PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN "1"
+                   PERFORM 3000-ADD-ENTRY THRU 3000-EXIT
+               WHEN "2"
+                   PERFORM 4000-CHANGE-ENTRY THRU 4000-EXIT
+               WHEN "3"
+                   PERFORM 5000-DELETE-ENTRY THRU 5000-EXIT
+               WHEN "4"
+                   MOVE "Y" TO WS-DONE-SW
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE, PLEASE TRY AGAIN."
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+       2100-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "========================================".
+           DISPLAY " SPONSORED-LISTINGS MAINTENANCE".
+           DISPLAY "========================================".
+           DISPLAY " 1. ADD A NEW SPONSORED LISTING".
+           DISPLAY " 2. CHANGE AN EXISTING LISTING".
+           DISPLAY " 3. DELETE A LISTING (CONTRACT ENDED)".
+           DISPLAY " 4. EXIT".
+           DISPLAY "----------------------------------------".
+           DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3000-ADD-ENTRY                                           *
+      *  ONBOARD A NEW ADVERTISER'S PAID PLACEMENT.                *
+      *----------------------------------------------------------*
+       3000-ADD-ENTRY.
+           DISPLAY "ENTER LANDING URL: " WITH NO ADVANCING.
+           ACCEPT SPONS-URL.
+           DISPLAY "ENTER SPONSORED KEYWORD: " WITH NO ADVANCING.
+           ACCEPT SPONS-KEYWORD.
+           DISPLAY "ENTER AD TITLE: " WITH NO ADVANCING.
+           ACCEPT SPONS-TITLE.
+           DISPLAY "ENTER ADVERTISER NAME (FOR BILLING): "
+               WITH NO ADVANCING.
+           ACCEPT SPONS-ADVERTISER.
+           WRITE SPONS-RECORD
+               INVALID KEY
+                   DISPLAY "THAT URL IS ALREADY A SPONSORED LISTING "
+                       "- USE CHANGE INSTEAD."
+               NOT INVALID KEY
+                   DISPLAY "SPONSORED LISTING ADDED."
+           END-WRITE.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  4000-CHANGE-ENTRY                                        *
+      *----------------------------------------------------------*
+       4000-CHANGE-ENTRY.
+           DISPLAY "ENTER URL TO CHANGE: " WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-URL.
+           MOVE WS-LOOKUP-URL TO SPONS-URL.
+           READ SPONSORED-LISTINGS
+               INVALID KEY
+                   DISPLAY "LISTING NOT FOUND."
+               NOT INVALID KEY
+                   PERFORM 4100-APPLY-CHANGES THRU 4100-EXIT
+           END-READ.
+       4000-EXIT.
+           EXIT.
+
+       4100-APPLY-CHANGES.
+           DISPLAY "CURRENT KEYWORD: " SPONS-KEYWORD.
+           DISPLAY "ENTER NEW KEYWORD (BLANK = NO CHANGE): "
+               WITH NO ADVANCING.
+           ACCEPT WS-NEW-KEYWORD.
+           IF WS-NEW-KEYWORD NOT = SPACES
+               MOVE WS-NEW-KEYWORD TO SPONS-KEYWORD
+           END-IF.
+           DISPLAY "CURRENT TITLE: " SPONS-TITLE.
+           DISPLAY "ENTER NEW TITLE (BLANK = NO CHANGE): "
+               WITH NO ADVANCING.
+           ACCEPT WS-NEW-TITLE.
+           IF WS-NEW-TITLE NOT = SPACES
+               MOVE WS-NEW-TITLE TO SPONS-TITLE
+           END-IF.
+           DISPLAY "CURRENT ADVERTISER: " SPONS-ADVERTISER.
+           DISPLAY "ENTER NEW ADVERTISER (BLANK = NO CHANGE): "
+               WITH NO ADVANCING.
+           ACCEPT WS-NEW-ADVERTISER.
+           IF WS-NEW-ADVERTISER NOT = SPACES
+               MOVE WS-NEW-ADVERTISER TO SPONS-ADVERTISER
+           END-IF.
+           REWRITE SPONS-RECORD
+               INVALID KEY
+                   DISPLAY "UPDATE FAILED."
+               NOT INVALID KEY
+                   DISPLAY "LISTING UPDATED."
+           END-REWRITE.
+       4100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  5000-DELETE-ENTRY                                        *
+      *  REMOVE A LISTING WHEN AN ADVERTISER'S CONTRACT ENDS.      *
+      *----------------------------------------------------------*
+       5000-DELETE-ENTRY.
+           DISPLAY "ENTER URL TO DELETE: " WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-URL.
+           MOVE WS-LOOKUP-URL TO SPONS-URL.
+           DELETE SPONSORED-LISTINGS RECORD
+               INVALID KEY
+                   DISPLAY "LISTING NOT FOUND."
+               NOT INVALID KEY
+                   DISPLAY "LISTING DELETED."
+           END-DELETE.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  9000-TERMINATE                                           *
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE SPONSORED-LISTINGS.
+           DISPLAY "SPONSOR-MAINT: DONE.".
+       9000-EXIT.
+           EXIT.
