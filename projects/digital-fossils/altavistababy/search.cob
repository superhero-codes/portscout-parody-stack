@@ -8,12 +8,95 @@
       * But neither did AltaVista, really.
       *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUERYLOG ASSIGN TO "QUERYLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUERYLOG-STATUS.
+           SELECT PAGE-CATALOG ASSIGN TO "PAGE-CATALOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CAT-URL
+               FILE STATUS IS WS-CATALOG-STATUS.
+           SELECT SPONSORED-LISTINGS ASSIGN TO "SPONSORED-LISTINGS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SPONS-URL
+               FILE STATUS IS WS-SPONSOR-STATUS.
+           SELECT DICTIONARY ASSIGN TO "DICTIONARY"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DICT-MISSPELLING
+               FILE STATUS IS WS-DICT-STATUS.
+           SELECT STATS ASSIGN TO "STATS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  QUERYLOG.
+           COPY QLOGREC.
+
+       FD  PAGE-CATALOG.
+           COPY CATLOGREC.
+
+       FD  SPONSORED-LISTINGS.
+           COPY SPONSREC.
+
+       FD  DICTIONARY.
+           COPY DICTREC.
+
+       FD  STATS.
+           COPY STATREC.
+
        WORKING-STORAGE SECTION.
        01 WS-QUERY          PIC X(80) VALUE SPACES.
+       01 WS-QUERY-TRIMMED   PIC X(80) VALUE SPACES.
+       01 WS-QUERY-UC        PIC X(80) VALUE SPACES.
+       01 WS-QUERY-LEN       PIC 9(4) VALUE 0.
        01 WS-RESULT-COUNT   PIC 9(8) VALUE 0.
        01 WS-RESULT-MSG     PIC X(80) VALUE SPACES.
        01 WS-COUNTER        PIC 9(4) VALUE 0.
+       01 WS-CURRENT-DATE-TIME PIC X(21) VALUE SPACES.
+       01 WS-QUERYLOG-STATUS   PIC X(02) VALUE SPACES.
+       01 WS-CATALOG-STATUS    PIC X(02) VALUE SPACES.
+       01 WS-CATALOG-EOF-SW    PIC X(01) VALUE "N".
+           88 CATALOG-EOF             VALUE "Y".
+       01 WS-TITLE-UC          PIC X(60) VALUE SPACES.
+       01 WS-KEYWORDS-UC       PIC X(200) VALUE SPACES.
+       01 WS-TITLE-HITS        PIC 9(4) VALUE 0.
+       01 WS-KEYWORD-HITS      PIC 9(4) VALUE 0.
+       01 WS-TABLE-COUNT       PIC 9(2) VALUE 0.
+       01 WS-DISPLAY-COUNT     PIC 9(2) VALUE 0.
+       01 WS-RESULT-TABLE.
+           05 WS-RESULT-ENTRY OCCURS 5 TIMES.
+               10 WS-RESULT-URL       PIC X(80).
+               10 WS-RESULT-TITLE     PIC X(60).
+               10 WS-RESULT-SPONSOR-FLAG PIC X(01) VALUE "N".
+                   88 WS-RESULT-IS-SPONSORED VALUE "Y".
+       01 WS-QUERY-VALID-SW    PIC X(01) VALUE "N".
+           88 QUERY-IS-VALID          VALUE "Y".
+       01 WS-RAW-QUERY-LEN     PIC 9(4) VALUE 0.
+       01 WS-MAX-SANE-LEN      PIC 9(4) VALUE 40.
+       01 WS-SPONSOR-STATUS    PIC X(02) VALUE SPACES.
+       01 WS-SPONSOR-EOF-SW    PIC X(01) VALUE "N".
+           88 SPONSOR-EOF             VALUE "Y".
+       01 WS-SPONSOR-KEYWORD-UC PIC X(40) VALUE SPACES.
+       01 WS-SPONSOR-KEYWORD-HITS PIC 9(4) VALUE 0.
+       01 WS-SPONSOR-HITS      PIC 9(4) VALUE 0.
+       01 WS-DICT-STATUS       PIC X(02) VALUE SPACES.
+       01 WS-DICT-KEY          PIC X(40) VALUE SPACES.
+       01 WS-STATS-STATUS      PIC X(02) VALUE SPACES.
+       01 WS-START-TIME        PIC X(21) VALUE SPACES.
+       01 WS-END-TIME          PIC X(21) VALUE SPACES.
+       01 WS-START-CS          PIC 9(9) VALUE 0.
+       01 WS-END-CS            PIC 9(9) VALUE 0.
+       01 WS-ELAPSED-CS        PIC 9(8) VALUE 0.
+       01 WS-TIME-HH           PIC 9(2) VALUE 0.
+       01 WS-TIME-MM           PIC 9(2) VALUE 0.
+       01 WS-TIME-SS           PIC 9(2) VALUE 0.
+       01 WS-TIME-CS           PIC 9(2) VALUE 0.
+       01 WS-SEARCH-COUNT      PIC 9(8) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
@@ -22,31 +105,234 @@
            DISPLAY " (COBOL Edition)".
            DISPLAY "========================================".
            DISPLAY " ".
-           DISPLAY "Enter search query: " WITH NO ADVANCING.
-           ACCEPT WS-QUERY.
-           
-           COMPUTE WS-RESULT-COUNT = 
-               FUNCTION RANDOM * 1000000.
-           
+           MOVE "N" TO WS-QUERY-VALID-SW.
+           PERFORM READ-AND-VALIDATE-QUERY UNTIL QUERY-IS-VALID.
+
            DISPLAY " ".
            DISPLAY "Searching the World Wide Web...".
            DISPLAY "Query: " WS-QUERY.
+           MOVE FUNCTION CURRENT-DATE TO WS-START-TIME.
+           MOVE WS-START-TIME(9:2)  TO WS-TIME-HH.
+           MOVE WS-START-TIME(11:2) TO WS-TIME-MM.
+           MOVE WS-START-TIME(13:2) TO WS-TIME-SS.
+           MOVE WS-START-TIME(15:2) TO WS-TIME-CS.
+           COMPUTE WS-START-CS =
+               ((WS-TIME-HH * 60 + WS-TIME-MM) * 60 + WS-TIME-SS)
+                   * 100 + WS-TIME-CS.
+           PERFORM SEARCH-CATALOG THRU SEARCH-CATALOG-EXIT.
+           ADD 1 TO WS-SEARCH-COUNT.
            DISPLAY "Results found: " WS-RESULT-COUNT.
+           IF WS-SPONSOR-HITS > 0
+               DISPLAY "  (including " WS-SPONSOR-HITS
+                   " sponsored listing(s))"
+           END-IF.
            DISPLAY " ".
            DISPLAY "Top Results:".
            DISPLAY "----------------------------------------".
-           
-           PERFORM DISPLAY-RESULT 5 TIMES.
-           
+
+           IF WS-DISPLAY-COUNT > 0
+               MOVE 0 TO WS-COUNTER
+               PERFORM DISPLAY-RESULT WS-DISPLAY-COUNT TIMES
+           ELSE
+               DISPLAY "No results found for that query."
+               PERFORM DID-YOU-MEAN-CHECK THRU DID-YOU-MEAN-CHECK-EXIT
+           END-IF.
+
            DISPLAY "----------------------------------------".
            DISPLAY " ".
+           PERFORM WRITE-QUERYLOG-RECORD.
+           PERFORM WRITE-STATS-RECORD.
            DISPLAY "AltaVistaBaby - We searched before it".
            DISPLAY "was cool. (It was never cool.)".
            DISPLAY " ".
            STOP RUN.
 
+       READ-AND-VALIDATE-QUERY.
+           DISPLAY "Enter search query: " WITH NO ADVANCING.
+           ACCEPT WS-QUERY.
+           COMPUTE WS-RAW-QUERY-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-QUERY)).
+           IF WS-RAW-QUERY-LEN = 0
+               DISPLAY "Please enter a non-blank search query."
+               DISPLAY " "
+           ELSE
+               MOVE "Y" TO WS-QUERY-VALID-SW
+               IF WS-RAW-QUERY-LEN > WS-MAX-SANE-LEN
+                   DISPLAY "(Query is unusually long - "
+                       "results may be less relevant.)"
+               END-IF
+           END-IF.
+
        DISPLAY-RESULT.
            ADD 1 TO WS-COUNTER.
-           DISPLAY WS-COUNTER ". " WS-QUERY 
-               " - Result page " WS-COUNTER
-               " (definitely relevant)".
+           IF WS-RESULT-IS-SPONSORED(WS-COUNTER)
+               DISPLAY WS-COUNTER ". " WS-RESULT-TITLE(WS-COUNTER)
+                   " - " WS-RESULT-URL(WS-COUNTER)
+                   " [Sponsored]"
+           ELSE
+               DISPLAY WS-COUNTER ". " WS-RESULT-TITLE(WS-COUNTER)
+                   " - " WS-RESULT-URL(WS-COUNTER)
+                   " (definitely relevant)"
+           END-IF.
+
+       SEARCH-CATALOG.
+           MOVE 0 TO WS-RESULT-COUNT.
+           MOVE 0 TO WS-TABLE-COUNT.
+           MOVE 0 TO WS-DISPLAY-COUNT.
+           MOVE "N" TO WS-CATALOG-EOF-SW.
+           MOVE FUNCTION TRIM(WS-QUERY) TO WS-QUERY-TRIMMED.
+           MOVE FUNCTION UPPER-CASE(WS-QUERY-TRIMMED) TO WS-QUERY-UC.
+           COMPUTE WS-QUERY-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-QUERY-TRIMMED)).
+           IF WS-QUERY-LEN = 0
+               GO TO SEARCH-CATALOG-EXIT
+           END-IF.
+           PERFORM SEARCH-SPONSORED-LISTINGS THRU
+               SEARCH-SPONSORED-LISTINGS-EXIT.
+           OPEN INPUT PAGE-CATALOG.
+           IF WS-CATALOG-STATUS NOT = "00"
+               GO TO SEARCH-CATALOG-EXIT
+           END-IF.
+           PERFORM READ-CATALOG-RECORD UNTIL CATALOG-EOF.
+           CLOSE PAGE-CATALOG.
+           IF WS-TABLE-COUNT < 5
+               MOVE WS-TABLE-COUNT TO WS-DISPLAY-COUNT
+           ELSE
+               MOVE 5 TO WS-DISPLAY-COUNT
+           END-IF.
+       SEARCH-CATALOG-EXIT.
+           EXIT.
+
+       SEARCH-SPONSORED-LISTINGS.
+           MOVE "N" TO WS-SPONSOR-EOF-SW.
+           OPEN INPUT SPONSORED-LISTINGS.
+           IF WS-SPONSOR-STATUS NOT = "00"
+               GO TO SEARCH-SPONSORED-LISTINGS-EXIT
+           END-IF.
+           PERFORM READ-SPONSOR-RECORD UNTIL SPONSOR-EOF.
+           CLOSE SPONSORED-LISTINGS.
+       SEARCH-SPONSORED-LISTINGS-EXIT.
+           EXIT.
+
+       READ-SPONSOR-RECORD.
+           READ SPONSORED-LISTINGS NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-SPONSOR-EOF-SW
+               NOT AT END
+                   PERFORM EVALUATE-SPONSOR-RECORD THRU
+                       EVALUATE-SPONSOR-RECORD-EXIT
+           END-READ.
+
+       EVALUATE-SPONSOR-RECORD.
+           MOVE FUNCTION UPPER-CASE(SPONS-KEYWORD)
+               TO WS-SPONSOR-KEYWORD-UC.
+           MOVE 0 TO WS-SPONSOR-KEYWORD-HITS.
+           INSPECT WS-SPONSOR-KEYWORD-UC TALLYING
+               WS-SPONSOR-KEYWORD-HITS
+               FOR ALL WS-QUERY-UC(1:WS-QUERY-LEN).
+           IF WS-SPONSOR-KEYWORD-HITS > 0
+               ADD 1 TO WS-RESULT-COUNT
+               ADD 1 TO WS-SPONSOR-HITS
+               IF WS-TABLE-COUNT < 5
+                   ADD 1 TO WS-TABLE-COUNT
+                   MOVE SPONS-URL   TO WS-RESULT-URL(WS-TABLE-COUNT)
+                   MOVE SPONS-TITLE TO WS-RESULT-TITLE(WS-TABLE-COUNT)
+                   MOVE "Y"         TO
+                       WS-RESULT-SPONSOR-FLAG(WS-TABLE-COUNT)
+               END-IF
+           END-IF.
+       EVALUATE-SPONSOR-RECORD-EXIT.
+           EXIT.
+
+       READ-CATALOG-RECORD.
+           READ PAGE-CATALOG NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-CATALOG-EOF-SW
+               NOT AT END
+                   PERFORM EVALUATE-CATALOG-RECORD THRU
+                       EVALUATE-CATALOG-RECORD-EXIT
+           END-READ.
+
+       EVALUATE-CATALOG-RECORD.
+           IF CAT-IS-BLOCKED
+               GO TO EVALUATE-CATALOG-RECORD-EXIT
+           END-IF.
+           MOVE FUNCTION UPPER-CASE(CAT-TITLE)    TO WS-TITLE-UC.
+           MOVE FUNCTION UPPER-CASE(CAT-KEYWORDS) TO WS-KEYWORDS-UC.
+           MOVE 0 TO WS-TITLE-HITS.
+           MOVE 0 TO WS-KEYWORD-HITS.
+           INSPECT WS-TITLE-UC TALLYING WS-TITLE-HITS
+               FOR ALL WS-QUERY-UC(1:WS-QUERY-LEN).
+           INSPECT WS-KEYWORDS-UC TALLYING WS-KEYWORD-HITS
+               FOR ALL WS-QUERY-UC(1:WS-QUERY-LEN).
+           IF WS-TITLE-HITS > 0 OR WS-KEYWORD-HITS > 0
+               ADD 1 TO WS-RESULT-COUNT
+               IF WS-TABLE-COUNT < 5
+                   ADD 1 TO WS-TABLE-COUNT
+                   MOVE CAT-URL   TO WS-RESULT-URL(WS-TABLE-COUNT)
+                   MOVE CAT-TITLE TO WS-RESULT-TITLE(WS-TABLE-COUNT)
+                   MOVE "N"       TO
+                       WS-RESULT-SPONSOR-FLAG(WS-TABLE-COUNT)
+               END-IF
+           END-IF.
+       EVALUATE-CATALOG-RECORD-EXIT.
+           EXIT.
+
+       DID-YOU-MEAN-CHECK.
+           IF WS-QUERY-LEN = 0 OR WS-QUERY-LEN > 40
+               GO TO DID-YOU-MEAN-CHECK-EXIT
+           END-IF.
+           MOVE SPACES TO WS-DICT-KEY.
+           MOVE WS-QUERY-UC(1:WS-QUERY-LEN) TO WS-DICT-KEY.
+           OPEN INPUT DICTIONARY.
+           IF WS-DICT-STATUS NOT = "00"
+               GO TO DID-YOU-MEAN-CHECK-EXIT
+           END-IF.
+           MOVE WS-DICT-KEY TO DICT-MISSPELLING.
+           READ DICTIONARY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY " "
+                   DISPLAY "Did you mean: " DICT-CORRECTION "?"
+           END-READ.
+           CLOSE DICTIONARY.
+       DID-YOU-MEAN-CHECK-EXIT.
+           EXIT.
+
+       WRITE-QUERYLOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           OPEN EXTEND QUERYLOG.
+           IF WS-QUERYLOG-STATUS = "35"
+               OPEN OUTPUT QUERYLOG
+           END-IF.
+           MOVE WS-CURRENT-DATE-TIME(1:14) TO QLOG-TIMESTAMP.
+           MOVE WS-QUERY                   TO QLOG-QUERY.
+           MOVE WS-RESULT-COUNT            TO QLOG-RESULT-COUNT.
+           WRITE QLOG-RECORD.
+           CLOSE QUERYLOG.
+
+       WRITE-STATS-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-END-TIME.
+           MOVE WS-END-TIME(9:2)  TO WS-TIME-HH.
+           MOVE WS-END-TIME(11:2) TO WS-TIME-MM.
+           MOVE WS-END-TIME(13:2) TO WS-TIME-SS.
+           MOVE WS-END-TIME(15:2) TO WS-TIME-CS.
+           COMPUTE WS-END-CS =
+               ((WS-TIME-HH * 60 + WS-TIME-MM) * 60 + WS-TIME-SS)
+                   * 100 + WS-TIME-CS.
+           IF WS-END-CS >= WS-START-CS
+               COMPUTE WS-ELAPSED-CS = WS-END-CS - WS-START-CS
+           ELSE
+               COMPUTE WS-ELAPSED-CS =
+                   WS-END-CS + 8640000 - WS-START-CS
+           END-IF.
+           OPEN EXTEND STATS.
+           IF WS-STATS-STATUS = "35"
+               OPEN OUTPUT STATS
+           END-IF.
+           MOVE WS-END-TIME(1:14)   TO STAT-RUN-TIMESTAMP.
+           MOVE WS-SEARCH-COUNT     TO STAT-SEARCH-COUNT.
+           MOVE WS-ELAPSED-CS       TO STAT-ELAPSED-CS.
+           WRITE STAT-RECORD.
+           CLOSE STATS.
