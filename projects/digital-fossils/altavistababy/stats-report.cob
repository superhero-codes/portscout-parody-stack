@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATS-REPORT.
+       AUTHOR. J HENNESSEY.
+       INSTALLATION. PORTSCOUT-PARODY-STACK.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  JH   INITIAL VERSION - WEEKLY CAPACITY REPORT
+      *                    ROLLED UP FROM PER-RUN STATS RECORDS.
+      *   2026-08-09  JH   LIMIT THE ROLLUP TO THE TRAILING 7 DAYS -
+      *                    STATS NEVER GETS PURGED, SO WITHOUT A
+      *                    CUTOFF THE "WEEKLY" REPORT WAS REALLY AN
+      *                    ALL-TIME CUMULATIVE ONE.
+      *--------------------------------------------------------------
+      *
+      * STATS-REPORT READS THE STATS FILE, WHICH HOLDS ONE RECORD
+      * PER ALTAVISTA-BABY RUN (SEARCH COUNT AND ELAPSED TIME), AND
+      * ROLLS THE WEEK'S RUNS UP INTO TOTALS, AN AVERAGE RESPONSE
+      * TIME, AND A MIN/MAX SPREAD SO CAPACITY PLANNING CAN TELL
+      * WHETHER A BIGGER BOX IS NEEDED BEFORE THE NEXT TRAFFIC PUSH.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATS ASSIGN TO "STATS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATS.
+           COPY STATREC.
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATS-STATUS          PIC X(02) VALUE SPACES.
+       77  WS-STATS-EOF-SW          PIC X(01) VALUE "N".
+           88  STATS-EOF                    VALUE "Y".
+       77  WS-RUN-COUNT             PIC 9(08) VALUE 0 COMP.
+       77  WS-TOTAL-SEARCHES        PIC 9(08) VALUE 0 COMP.
+       77  WS-TOTAL-ELAPSED-CS      PIC 9(10) VALUE 0 COMP.
+       77  WS-MIN-ELAPSED-CS        PIC 9(08) VALUE 0 COMP.
+       77  WS-MAX-ELAPSED-CS        PIC 9(08) VALUE 0 COMP.
+       77  WS-AVG-ELAPSED-CS        PIC 9(08) VALUE 0 COMP.
+       77  WS-FIRST-RECORD-SW       PIC X(01) VALUE "Y".
+           88  FIRST-RECORD                 VALUE "Y".
+       77  WS-SKIPPED-COUNT         PIC 9(08) VALUE 0 COMP.
+       77  WS-TODAY-DATE            PIC X(21) VALUE SPACES.
+       77  WS-TODAY-YYYYMMDD        PIC 9(08) VALUE 0.
+       77  WS-RUN-YYYYMMDD          PIC 9(08) VALUE 0.
+       77  WS-TODAY-INTEGER         PIC S9(08) VALUE 0 COMP.
+       77  WS-RUN-INTEGER           PIC S9(08) VALUE 0 COMP.
+       77  WS-DAYS-OLD              PIC S9(08) VALUE 0 COMP.
+       77  WS-CUTOFF-DAYS           PIC 9(04) VALUE 7 COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-READ-STATS THRU 2000-EXIT UNTIL STATS-EOF.
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *  1000-INITIALIZE                                          *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT STATS.
+           IF WS-STATS-STATUS NOT = "00"
+               DISPLAY "STATS-REPORT: CANNOT OPEN STATS, STATUS "
+                   WS-STATS-STATUS
+               STOP RUN
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE.
+           MOVE WS-TODAY-DATE(1:8) TO WS-TODAY-YYYYMMDD.
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD).
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2000-READ-STATS                                          *
+      *  READ ONE RUN'S STATS AND FOLD IT INTO THE WEEKLY TOTALS, *
+      *  UNLESS THE RUN IS OLDER THAN THE TRAILING 7-DAY WINDOW.  *
+      *----------------------------------------------------------*
+       2000-READ-STATS.
+           READ STATS
+               AT END
+                   MOVE "Y" TO WS-STATS-EOF-SW
+               NOT AT END
+                   PERFORM 2050-CHECK-CUTOFF THRU 2050-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+       2050-CHECK-CUTOFF.
+           MOVE STAT-RUN-TIMESTAMP(1:8) TO WS-RUN-YYYYMMDD.
+           COMPUTE WS-RUN-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-YYYYMMDD).
+           COMPUTE WS-DAYS-OLD = WS-TODAY-INTEGER - WS-RUN-INTEGER.
+           IF WS-DAYS-OLD > WS-CUTOFF-DAYS
+               ADD 1 TO WS-SKIPPED-COUNT
+               GO TO 2050-EXIT
+           END-IF.
+           PERFORM 2100-ACCUMULATE THRU 2100-EXIT.
+       2050-EXIT.
+           EXIT.
+
+       2100-ACCUMULATE.
+           ADD 1 TO WS-RUN-COUNT.
+           ADD STAT-SEARCH-COUNT TO WS-TOTAL-SEARCHES.
+           ADD STAT-ELAPSED-CS TO WS-TOTAL-ELAPSED-CS.
+           IF FIRST-RECORD
+               MOVE STAT-ELAPSED-CS TO WS-MIN-ELAPSED-CS
+               MOVE STAT-ELAPSED-CS TO WS-MAX-ELAPSED-CS
+               MOVE "N" TO WS-FIRST-RECORD-SW
+           ELSE
+               IF STAT-ELAPSED-CS < WS-MIN-ELAPSED-CS
+                   MOVE STAT-ELAPSED-CS TO WS-MIN-ELAPSED-CS
+               END-IF
+               IF STAT-ELAPSED-CS > WS-MAX-ELAPSED-CS
+                   MOVE STAT-ELAPSED-CS TO WS-MAX-ELAPSED-CS
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3000-PRINT-REPORT                                        *
+      *----------------------------------------------------------*
+       3000-PRINT-REPORT.
+           IF WS-RUN-COUNT > 0
+               COMPUTE WS-AVG-ELAPSED-CS =
+                   WS-TOTAL-ELAPSED-CS / WS-RUN-COUNT
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "========================================".
+           DISPLAY " WEEKLY CAPACITY REPORT".
+           DISPLAY "========================================".
+           DISPLAY " RUNS RECORDED (7 DAYS). " WS-RUN-COUNT.
+           DISPLAY " TOTAL SEARCHES ........ " WS-TOTAL-SEARCHES.
+           DISPLAY " AVG RESPONSE (CS) ..... " WS-AVG-ELAPSED-CS.
+           DISPLAY " MIN RESPONSE (CS) ..... " WS-MIN-ELAPSED-CS.
+           DISPLAY " MAX RESPONSE (CS) ..... " WS-MAX-ELAPSED-CS.
+           DISPLAY " OLDER RUNS EXCLUDED ... " WS-SKIPPED-COUNT.
+           DISPLAY "========================================".
+           DISPLAY " ".
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  9000-TERMINATE                                           *
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE STATS.
+       9000-EXIT.
+           EXIT.
