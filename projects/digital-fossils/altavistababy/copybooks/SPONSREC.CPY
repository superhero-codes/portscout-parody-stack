@@ -0,0 +1,9 @@
+      * SPONSREC - record layout for the SPONSORED-LISTINGS file.
+      * One record per paid placement an advertiser has bought
+      * against a keyword. Checked ahead of the organic
+      * PAGE-CATALOG match so paid placements are shown first.
+       01 SPONS-RECORD.
+           05 SPONS-URL             PIC X(80).
+           05 SPONS-KEYWORD         PIC X(40).
+           05 SPONS-TITLE           PIC X(60).
+           05 SPONS-ADVERTISER      PIC X(40).
