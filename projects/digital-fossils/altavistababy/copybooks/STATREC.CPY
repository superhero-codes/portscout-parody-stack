@@ -0,0 +1,8 @@
+      * STATREC - record layout for the STATS file. One record is
+      * written per ALTAVISTA-BABY run, capturing how many searches
+      * that run performed and how long it took, for the weekly
+      * capacity report.
+       01 STAT-RECORD.
+           05 STAT-RUN-TIMESTAMP   PIC X(14).
+           05 STAT-SEARCH-COUNT    PIC 9(08).
+           05 STAT-ELAPSED-CS      PIC 9(08).
