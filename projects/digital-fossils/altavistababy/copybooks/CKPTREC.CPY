@@ -0,0 +1,7 @@
+      * CKPTREC - record layout for the CHECKPOINT restart file
+      * written periodically by CATALOG-CRAWLER. Holds the last
+      * SEED-URLS key fully processed so an abended run can
+      * restart without rebuilding the whole index from scratch.
+       01 CKPT-RECORD.
+           05 CKPT-LAST-KEY         PIC X(80).
+           05 CKPT-RECORD-COUNT     PIC 9(08).
