@@ -0,0 +1,6 @@
+      * QLOGREC - record layout for the QUERYLOG audit trail file.
+      * One record is written per submitted query.
+       01 QLOG-RECORD.
+           05 QLOG-TIMESTAMP       PIC X(14).
+           05 QLOG-QUERY           PIC X(80).
+           05 QLOG-RESULT-COUNT    PIC 9(8).
