@@ -0,0 +1,6 @@
+      * SEEDREC - record layout for the SEED-URLS input file read
+      * by the nightly catalog crawler.
+       01 SEED-RECORD.
+           05 SEED-URL              PIC X(80).
+           05 SEED-TITLE            PIC X(60).
+           05 SEED-KEYWORDS         PIC X(200).
