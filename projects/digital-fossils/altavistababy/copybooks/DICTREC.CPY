@@ -0,0 +1,7 @@
+      * DICTREC - record layout for the DICTIONARY common-
+      * misspellings file. Keyed by the misspelling so a query
+      * that comes up empty can be looked up and a correction
+      * suggested to the user ("Did you mean...").
+       01 DICT-RECORD.
+           05 DICT-MISSPELLING     PIC X(40).
+           05 DICT-CORRECTION      PIC X(40).
