@@ -0,0 +1,12 @@
+      * CATLOGREC - record layout for the PAGE-CATALOG index file.
+      * Keyed by CAT-URL. Populated/refreshed by the nightly
+      * crawler batch job and maintained online through the
+      * catalog maintenance menu.
+       01 CAT-RECORD.
+           05 CAT-URL              PIC X(80).
+           05 CAT-TITLE            PIC X(60).
+           05 CAT-KEYWORDS         PIC X(200).
+           05 CAT-BLOCKED-FLAG     PIC X(01) VALUE "N".
+               88 CAT-IS-BLOCKED          VALUE "Y".
+               88 CAT-IS-NOT-BLOCKED      VALUE "N".
+           05 CAT-LAST-CRAWLED     PIC X(14).
