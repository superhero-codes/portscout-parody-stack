@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CATALOG-MAINT.
+       AUTHOR. J HENNESSEY.
+       INSTALLATION. PORTSCOUT-PARODY-STACK.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *--------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   2026-08-09  JH   INITIAL VERSION - INTERACTIVE ADD/CHANGE/
+      *                    DELETE/BLOCK MENU AGAINST PAGE-CATALOG.
+      *   2026-08-09  JH   6100-FLIP-AND-REWRITE NOW ANNOUNCES
+      *                    BLOCKED/UNBLOCKED FROM THE REWRITE OUTCOME
+      *                    INSTEAD OF BEFORE THE REWRITE IS ATTEMPTED,
+      *                    SO A FAILED UPDATE NO LONGER SHOWS A
+      *                    MISLEADING SUCCESS MESSAGE.
+      *--------------------------------------------------------------
+      *
+      * CATALOG-MAINT LETS OPERATIONS STAFF MAINTAIN PAGE-CATALOG
+      * ENTRIES BY HAND BETWEEN OVERNIGHT CRAWLS - ADDING A URL,
+      * CORRECTING A TITLE, REMOVING AN ENTRY OUTRIGHT, OR SETTING
+      * THE BLOCK FLAG SO A TAKEN-DOWN PAGE STOPS APPEARING IN
+      * SEARCH RESULTS IMMEDIATELY.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGE-CATALOG ASSIGN TO "PAGE-CATALOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-URL
+               FILE STATUS IS WS-CATALOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAGE-CATALOG.
+           COPY CATLOGREC.
+
+       WORKING-STORAGE SECTION.
+       77  WS-CATALOG-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-DONE-SW               PIC X(01) VALUE "N".
+           88  MAINT-DONE                   VALUE "Y".
+       77  WS-MENU-CHOICE           PIC X(01) VALUE SPACES.
+       77  WS-LOOKUP-URL            PIC X(80) VALUE SPACES.
+       77  WS-NEW-TITLE             PIC X(60) VALUE SPACES.
+       77  WS-NEW-KEYWORDS          PIC X(200) VALUE SPACES.
+       77  WS-NOW                   PIC X(21) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+               UNTIL MAINT-DONE.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *  1000-INITIALIZE                                          *
+      *  OPEN THE CATALOG, CREATING IT IF THIS IS THE FIRST TIME  *
+      *  THE MENU HAS EVER BEEN RUN.                               *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN I-O PAGE-CATALOG.
+           IF WS-CATALOG-STATUS = "35"
+               OPEN OUTPUT PAGE-CATALOG
+               CLOSE PAGE-CATALOG
+               OPEN I-O PAGE-CATALOG
+           END-IF.
+           IF WS-CATALOG-STATUS NOT = "00"
+               DISPLAY
+                   "CATALOG-MAINT: CANNOT OPEN PAGE-CATALOG, STATUS "
+                   WS-CATALOG-STATUS
+               STOP RUN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2000-PROCESS-MENU                                        *
+      *----------------------------------------------------------*
+       2000-PROCESS-MENU.
+           PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT.
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN "1"
+                   PERFORM 3000-ADD-ENTRY THRU 3000-EXIT
+               WHEN "2"
+                   PERFORM 4000-CHANGE-ENTRY THRU 4000-EXIT
+               WHEN "3"
+                   PERFORM 5000-DELETE-ENTRY THRU 5000-EXIT
+               WHEN "4"
+                   PERFORM 6000-TOGGLE-BLOCK THRU 6000-EXIT
+               WHEN "5"
+                   MOVE "Y" TO WS-DONE-SW
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE, PLEASE TRY AGAIN."
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+       2100-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "========================================".
+           DISPLAY " PAGE-CATALOG MAINTENANCE".
+           DISPLAY "========================================".
+           DISPLAY " 1. ADD A NEW URL".
+           DISPLAY " 2. CHANGE TITLE / KEYWORDS FOR A URL".
+           DISPLAY " 3. DELETE A URL".
+           DISPLAY " 4. BLOCK / UNBLOCK A URL".
+           DISPLAY " 5. EXIT".
+           DISPLAY "----------------------------------------".
+           DISPLAY "ENTER CHOICE: " WITH NO ADVANCING.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3000-ADD-ENTRY                                           *
+      *----------------------------------------------------------*
+       3000-ADD-ENTRY.
+           DISPLAY "ENTER URL: " WITH NO ADVANCING.
+           ACCEPT CAT-URL.
+           DISPLAY "ENTER TITLE: " WITH NO ADVANCING.
+           ACCEPT CAT-TITLE.
+           DISPLAY "ENTER KEYWORDS: " WITH NO ADVANCING.
+           ACCEPT CAT-KEYWORDS.
+           MOVE "N" TO CAT-BLOCKED-FLAG.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW.
+           MOVE WS-NOW(1:14) TO CAT-LAST-CRAWLED.
+           WRITE CAT-RECORD
+               INVALID KEY
+                   DISPLAY "THAT URL IS ALREADY IN THE CATALOG - "
+                       "USE CHANGE INSTEAD."
+               NOT INVALID KEY
+                   DISPLAY "ENTRY ADDED."
+           END-WRITE.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  4000-CHANGE-ENTRY                                        *
+      *----------------------------------------------------------*
+       4000-CHANGE-ENTRY.
+           DISPLAY "ENTER URL TO CHANGE: " WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-URL.
+           MOVE WS-LOOKUP-URL TO CAT-URL.
+           READ PAGE-CATALOG
+               INVALID KEY
+                   DISPLAY "URL NOT FOUND."
+               NOT INVALID KEY
+                   PERFORM 4100-APPLY-CHANGES THRU 4100-EXIT
+           END-READ.
+       4000-EXIT.
+           EXIT.
+
+       4100-APPLY-CHANGES.
+           DISPLAY "CURRENT TITLE: " CAT-TITLE.
+           DISPLAY "ENTER NEW TITLE (BLANK = NO CHANGE): "
+               WITH NO ADVANCING.
+           ACCEPT WS-NEW-TITLE.
+           IF WS-NEW-TITLE NOT = SPACES
+               MOVE WS-NEW-TITLE TO CAT-TITLE
+           END-IF.
+           DISPLAY "ENTER NEW KEYWORDS (BLANK = NO CHANGE): "
+               WITH NO ADVANCING.
+           ACCEPT WS-NEW-KEYWORDS.
+           IF WS-NEW-KEYWORDS NOT = SPACES
+               MOVE WS-NEW-KEYWORDS TO CAT-KEYWORDS
+           END-IF.
+           REWRITE CAT-RECORD
+               INVALID KEY
+                   DISPLAY "UPDATE FAILED."
+               NOT INVALID KEY
+                   DISPLAY "ENTRY UPDATED."
+           END-REWRITE.
+       4100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  5000-DELETE-ENTRY                                        *
+      *----------------------------------------------------------*
+       5000-DELETE-ENTRY.
+           DISPLAY "ENTER URL TO DELETE: " WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-URL.
+           MOVE WS-LOOKUP-URL TO CAT-URL.
+           DELETE PAGE-CATALOG RECORD
+               INVALID KEY
+                   DISPLAY "URL NOT FOUND."
+               NOT INVALID KEY
+                   DISPLAY "ENTRY DELETED."
+           END-DELETE.
+       5000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  6000-TOGGLE-BLOCK                                        *
+      *  FLIP THE BLOCK FLAG SO A TAKEN-DOWN PAGE STOPS SHOWING    *
+      *  UP IN SEARCH RESULTS RIGHT AWAY, WITHOUT WAITING FOR THE  *
+      *  NEXT CRAWL.                                               *
+      *----------------------------------------------------------*
+       6000-TOGGLE-BLOCK.
+           DISPLAY "ENTER URL TO BLOCK/UNBLOCK: " WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-URL.
+           MOVE WS-LOOKUP-URL TO CAT-URL.
+           READ PAGE-CATALOG
+               INVALID KEY
+                   DISPLAY "URL NOT FOUND."
+               NOT INVALID KEY
+                   PERFORM 6100-FLIP-AND-REWRITE THRU 6100-EXIT
+           END-READ.
+       6000-EXIT.
+           EXIT.
+
+       6100-FLIP-AND-REWRITE.
+           IF CAT-IS-BLOCKED
+               MOVE "N" TO CAT-BLOCKED-FLAG
+           ELSE
+               MOVE "Y" TO CAT-BLOCKED-FLAG
+           END-IF.
+           REWRITE CAT-RECORD
+               INVALID KEY
+                   DISPLAY "UPDATE FAILED."
+               NOT INVALID KEY
+                   IF CAT-IS-BLOCKED
+                       DISPLAY "ENTRY BLOCKED - "
+                           "WILL NOT APPEAR IN SEARCH RESULTS."
+                   ELSE
+                       DISPLAY "ENTRY UNBLOCKED."
+                   END-IF
+           END-REWRITE.
+       6100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  9000-TERMINATE                                           *
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE PAGE-CATALOG.
+           DISPLAY "CATALOG-MAINT: DONE.".
+       9000-EXIT.
+           EXIT.
